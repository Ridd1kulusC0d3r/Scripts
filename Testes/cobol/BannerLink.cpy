@@ -0,0 +1,25 @@
+000100******************************************************************
+000200* HW-LINK-PARM - HELLOWORLD CALL/PARM INTERFACE
+000300*
+000400* ONE GROUP SERVES BOTH ENTRY PATHS:
+000500*   - RUN AS A TOP-LEVEL JCL STEP: MVS PASSES THE EXEC PARM TO
+000600*     THE FIRST USING PARAMETER AS A HALFWORD LENGTH FOLLOWED BY
+000700*     THE PARM TEXT, WHICH LANDS IN HW-LINK-PARM-LEN/-TEXT.  ONLY
+000710*     THE FIRST HW-LINK-PARM-LEN BYTES OF HW-LINK-PARM-TEXT ARE
+000720*     SUPPLIED BY MVS, SO HelloWorld USES HW-LINK-PARM-LEN TO
+000730*     DECIDE WHICH OF THE REDEFINED SUB-FIELDS IT MAY TRUST.
+000800*   - CALLED AS A SUBROUTINE: A CALLING PROGRAM COPIES THIS SAME
+000900*     LAYOUT, MOVES JOB-ID/LANG-CODE/MESSAGE-TEXT DIRECTLY INTO
+001000*     THE REDEFINED FIELDS AND CODES CALL 'HelloWorld' USING
+001010*     HW-LINK-PARM, LEAVING HW-LINK-PARM-LEN ZERO (ITS VALUE
+001020*     CLAUSE DEFAULT) -- A ZERO LENGTH TELLS HelloWorld THE
+001030*     REDEFINED FIELDS WERE POPULATED DIRECTLY AND ARE ALL
+001040*     TRUSTWORTHY AS GIVEN.
+001100******************************************************************
+001300 01  HW-LINK-PARM.
+001400     05  HW-LINK-PARM-LEN       PIC S9(04) COMP VALUE ZERO.
+001500     05  HW-LINK-PARM-TEXT      PIC X(50).
+001600     05  HW-LINK-PARM-FIELDS REDEFINES HW-LINK-PARM-TEXT.
+001700         10  HW-LINK-JOB-ID         PIC X(08).
+001800         10  HW-LINK-LANG-CODE      PIC X(02).
+001900         10  HW-LINK-MESSAGE-TEXT   PIC X(40).
