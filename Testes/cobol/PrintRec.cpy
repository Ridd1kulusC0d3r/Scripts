@@ -0,0 +1,11 @@
+000100******************************************************************
+000200* PRINT-LINE - SYSOUT RUN-LOG RECORD
+000300*
+000400* COLUMN 1 CARRIES THE STANDARD ASA PRINTER CONTROL CHARACTER
+000500* ('1' = SKIP TO NEW PAGE, ' ' = SINGLE SPACE) AHEAD OF THE
+000600* 131-BYTE PRINT LINE, THE USUAL LAYOUT FOR A REPORT WRITTEN TO
+000700* SYSOUT.
+000800******************************************************************
+000900 01  PRINT-LINE.
+001000     05  HW-PL-CTL               PIC X(01).
+001100     05  HW-PL-TEXT               PIC X(131).
