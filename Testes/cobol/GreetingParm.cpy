@@ -0,0 +1,12 @@
+000100******************************************************************
+000200* GREETING-PARM RECORD LAYOUT
+000300*
+000400* ONE RECORD PER JOB ON THE OPERATOR-MAINTAINED GREETING-PARM
+000500* FILE.  HELLOWORLD SCANS THIS FILE FOR THE RECORD WHOSE KEY
+000600* MATCHES THE RUNNING JOB AND USES ITS TEXT AS THE BANNER, SO
+000700* THE BANNER CAN BE CHANGED BY EDITING THE DATASET INSTEAD OF
+000800* RECOMPILING THE PROGRAM.
+000900******************************************************************
+001000 01  GREETING-PARM-RECORD.
+001100     05  HW-GP-JOB-ID            PIC X(08).
+001200     05  HW-GP-MESSAGE           PIC X(40).
