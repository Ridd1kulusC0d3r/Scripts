@@ -1,8 +1,443 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HelloWorld.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 MESSAGE-TEXT PIC X(20) VALUE 'Olá, Mundo!'.
-       PROCEDURE DIVISION.
-           DISPLAY MESSAGE-TEXT.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HelloWorld.
+000300 AUTHOR.        R. COUTINHO.
+000400 INSTALLATION.  BATCH-OPS.
+000500 DATE-WRITTEN.  2019-03-11.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* ---------- ----- ------------------------------------------
+001200* 2019-03-11 RC    ORIGINAL START-OF-DAY BANNER ROUTINE.
+001300* 2026-08-08 RC    BANNER TEXT NOW READ FROM THE GREETING-PARM
+001400*                  FILE, KEYED BY JOB NAME, RATHER THAN FROM A
+001500*                  HARDCODED VALUE CLAUSE.
+001550* 2026-08-08 RC    WIDENED THE BANNER INTO A FULL RUN-HEADER
+001560*                  (RUN-DATE, JOB-ID, SHIFT-CODE, MESSAGE-TEXT)
+001570*                  SO THE CONSOLE DISPLAY IDENTIFIES THE RUN.
+001580* 2026-08-08 RC    SET AN EXPLICIT RETURN-CODE (0 NORMAL, 8 IF
+001590*                  THE GREETING LOOKUP FAILS) SO DOWNSTREAM JCL
+001595*                  STEPS CAN TEST COND= OFF OF THIS STEP.
+001596* 2026-08-08 RC    APPEND AN AUDIT-TRAIL RECORD EACH RUN SO OPS
+001597*                  CAN CONFIRM THE BANNER STEP EXECUTED.
+001598* 2026-08-08 RC    ADDED GREETING-LANG LOOKUP (PT/EN/ES) FOR THE
+001601*                  SITE-DEFAULT BANNER; A JOB-SPECIFIC RECORD ON
+001602*                  GREETING-PARM, WHEN PRESENT, STILL OVERRIDES
+001603*                  IT.  RETURN-CODE 8 NOW MEANS NEITHER LOOKUP
+001604*                  RESOLVED ANY GREETING TEXT AT ALL.
+001605* 2026-08-08 RC    RESTRUCTURED AS A CALLABLE SUBROUTINE.  OTHER
+001606*                  STEPS MAY CALL 'HelloWorld' USING HW-LINK-PARM
+001607*                  WITH THEIR OWN JOB-ID/MESSAGE-TEXT AND GET THE
+001608*                  SAME DISPLAY, RETURN-CODE AND AUDIT BEHAVIOR.
+001609*                  GOBACK REPLACES STOP RUN SO THE PROGRAM STILL
+001610*                  WORKS AS A TOP-LEVEL JOB STEP TOO.
+001611* 2026-08-08 RC    ADDED A FORMATTED SYSOUT RUN-LOG REPORT (ASA
+001612*                  HEADER, RUN DATE/TIME, ELAPSED TIME, FOOTER)
+001613*                  TO FILE IN THE DAILY BATCH LOGBOOK.
+001614* 2026-08-08 RC    VALIDATE JOB-ID/LANG-CODE AGAINST AN ALLOWED-
+001615*                  VALUES TABLE BEFORE USE; INVALID OR MISSING
+001616*                  VALUES NOW ABEND WITH RETURN-CODE 16 AND A
+001617*                  DIAGNOSTIC MESSAGE INSTEAD OF FLOWING THROUGH.
+001618* 2026-08-08 RC    ALSO ISSUE THE BANNER AS A WTO SO IT REACHES
+001619*                  THE OPS CONSOLE/DASHBOARD IN REAL TIME, NOT
+001620*                  JUST THIS JOB'S OWN SYSOUT.
+001621* 2026-08-08 RC    WRITE A RESTART-CONTROL CHECKPOINT RECORD ON
+001622*                  COMPLETION SO RESTART PROCS CAN SKIP THIS STEP
+001623*                  WHEN THE NIGHTLY CYCLE IS RESTARTED MIDWAY.
+001624* 2026-08-08 RC    RESET THE EOF/FOUND SWITCHES ON EVERY ENTRY SO
+001625*                  A SECOND CALL WITHIN THE SAME RUN UNIT STARTS
+001626*                  CLEAN INSTEAD OF INHERITING STATE FROM THE
+001627*                  PRIOR CALL.  BOUNDED THE LINKAGE JOB-ID/LANG-
+001628*                  CODE/MESSAGE-TEXT FIELDS BY THE SUPPLIED PARM
+001629*                  LENGTH SO A SHORT EXEC PARM NO LONGER LETS
+001630*                  UNINITIALIZED BYTES FLOW INTO THE RUN-HEADER.
+001631*                  THE MISSING-JOB-ID CHECK NOW LOOKS AT THE
+001632*                  CALLER-SUPPLIED FIELD DIRECTLY SO IT CAN ACTUALLY
+001633*                  FIRE.  DROPPED THE UNUSED GREETING-LANG FILE
+001634*                  STATUS FIELD, AND THE CHECKPOINT TIMESTAMP NOW
+001635*                  FILLS ALL 26 BYTES OF HW-RC-COMPLETION-TS.
+001636* 2026-08-09 RC    REVIEW FIXES: 1025-VALIDATE-PARM NOW GATES THE
+001637*                  JOB-ID-MISSING CHECK ON HW-LINK-PARM-LEN >= 8,
+001638*                  MATCHING THE BOUND 1050 ALREADY USES, SO A
+001639*                  SHORT PARM NO LONGER READS BYTES MVS NEVER
+001640*                  SUPPLIED.  HW-WS-LANG-CODE AND HW-WS-RUN-JOB-ID
+001641*                  ARE NOW RESET TO THEIR SITE DEFAULTS AT THE TOP
+001642*                  OF EVERY ENTRY SO A SECOND CALL IN THE SAME RUN
+001643*                  UNIT NO LONGER INHERITS THE PRIOR CALL'S JOB-ID
+001644*                  OR LANGUAGE.  ADDED FILE STATUS TO EVERY SELECT
+001645*                  AND A STATUS CHECK AROUND EACH OPEN SO A
+001646*                  MISSING OR UNALLOCATED DATASET DEGRADES TO THE
+001647*                  GREETING-LOOKUP-FAILED / DIAGNOSTIC-MESSAGE
+001648*                  PATHS INSTEAD OF AN UNCONTROLLED I/O ABEND.
+001600*----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT GREETING-PARM-FILE ASSIGN TO GREETPM
+002020         ORGANIZATION IS SEQUENTIAL
+002040         FILE STATUS IS HW-WS-GP-STATUS.
+002060     SELECT AUDIT-TRAIL-FILE ASSIGN TO AUDITTRL
+002080         ORGANIZATION IS SEQUENTIAL
+002090         FILE STATUS IS HW-WS-AT-STATUS.
+002100     SELECT GREETING-LANG-FILE ASSIGN TO GREETLNG
+002110         ORGANIZATION IS INDEXED
+002120         ACCESS MODE IS RANDOM
+002130         RECORD KEY IS HW-GL-LANG-CODE
+002140         FILE STATUS IS HW-WS-GL-STATUS.
+002150     SELECT PRINT-FILE ASSIGN TO SYSOUT
+002160         ORGANIZATION IS SEQUENTIAL
+002170         FILE STATUS IS HW-WS-PF-STATUS.
+002180     SELECT RESTART-CONTROL-FILE ASSIGN TO RESTARTC
+002185         ORGANIZATION IS SEQUENTIAL
+002190         FILE STATUS IS HW-WS-RC-STATUS.
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  GREETING-PARM-FILE
+002500     RECORDING MODE IS F
+002600     LABEL RECORDS ARE STANDARD.
+002700 COPY GreetingParm.
+002720 FD  AUDIT-TRAIL-FILE
+002740     RECORDING MODE IS F
+002760     LABEL RECORDS ARE STANDARD.
+002780 COPY AuditTrl.
+002785 FD  GREETING-LANG-FILE.
+002790 COPY GreetLang.
+002791 FD  PRINT-FILE
+002792     RECORDING MODE IS F
+002793     LABEL RECORDS ARE OMITTED.
+002794 COPY PrintRec.
+002795 FD  RESTART-CONTROL-FILE
+002796     RECORDING MODE IS F
+002797     LABEL RECORDS ARE STANDARD.
+002798 COPY RestartC.
+002800 WORKING-STORAGE SECTION.
+002850 COPY BannerRec.
+002855 COPY ParmTable.
+002900 01  HW-WS-CURRENT-TIME          PIC 9(08) VALUE ZEROS.
+002910 01  HW-WS-LANG-CODE             PIC X(02) VALUE 'PT'.
+002930 01  HW-WS-START-TIME            PIC 9(08) VALUE ZEROS.
+002940 01  HW-WS-START-TIME-R REDEFINES HW-WS-START-TIME.
+002950     05  HW-WS-START-HH          PIC 99.
+002960     05  HW-WS-START-MM          PIC 99.
+002970     05  HW-WS-START-SS          PIC 99.
+002980     05  HW-WS-START-HS          PIC 99.
+002990 01  HW-WS-END-TIME              PIC 9(08) VALUE ZEROS.
+003010 01  HW-WS-END-TIME-R REDEFINES HW-WS-END-TIME.
+003020     05  HW-WS-END-HH            PIC 99.
+003030     05  HW-WS-END-MM            PIC 99.
+003040     05  HW-WS-END-SS            PIC 99.
+003050     05  HW-WS-END-HS            PIC 99.
+003060 01  HW-WS-ELAPSED-SECONDS       PIC S9(06) VALUE ZEROS.
+003070 01  HW-WS-ELAPSED-REMAINDER     PIC S9(06) VALUE ZEROS.
+003080 01  HW-WS-ELAPSED-HH            PIC 99 VALUE ZEROS.
+003090 01  HW-WS-ELAPSED-MM            PIC 99 VALUE ZEROS.
+003100 01  HW-WS-ELAPSED-SS            PIC 99 VALUE ZEROS.
+003110 01  HW-WS-START-DISP            PIC X(08) VALUE SPACES.
+003120 01  HW-WS-END-DISP              PIC X(08) VALUE SPACES.
+003130 01  HW-WS-ELAPSED-DISP          PIC X(08) VALUE SPACES.
+003140 01  HW-WS-SWITCHES.
+003150     05  HW-WS-EOF-SW            PIC X(01) VALUE 'N'.
+003160         88  HW-EOF-YES                     VALUE 'Y'.
+003170         88  HW-EOF-NO                      VALUE 'N'.
+003180     05  HW-WS-FOUND-SW          PIC X(01) VALUE 'N'.
+003190         88  HW-FOUND-YES                   VALUE 'Y'.
+003200         88  HW-FOUND-NO                     VALUE 'N'.
+003210     05  HW-WS-PARM-VALID-SW     PIC X(01) VALUE 'Y'.
+003220         88  HW-PARM-VALID                  VALUE 'Y'.
+003230         88  HW-PARM-INVALID                 VALUE 'N'.
+003232 01  HW-WS-FILE-STATUSES.
+003233     05  HW-WS-GP-STATUS         PIC X(02) VALUE '00'.
+003234     05  HW-WS-AT-STATUS         PIC X(02) VALUE '00'.
+003235     05  HW-WS-GL-STATUS         PIC X(02) VALUE '00'.
+003236     05  HW-WS-PF-STATUS         PIC X(02) VALUE '00'.
+003237     05  HW-WS-RC-STATUS         PIC X(02) VALUE '00'.
+003240 01  HW-WS-RUN-JOB-ID            PIC X(08) VALUE 'HELLOWLD'.
+003250 LINKAGE SECTION.
+003760 COPY BannerLink.
+003800 PROCEDURE DIVISION USING HW-LINK-PARM.
+003900 0000-MAINLINE.
+004000     PERFORM 1000-INITIALIZE
+004100         THRU 1000-INITIALIZE-EXIT.
+004150     IF HW-PARM-INVALID
+004160         PERFORM 9000-ABEND-PARM
+004170             THRU 9000-ABEND-PARM-EXIT
+004180         GO TO 0000-MAINLINE-EXIT
+004190     END-IF.
+004200     PERFORM 2000-DISPLAY-BANNER
+004300         THRU 2000-DISPLAY-BANNER-EXIT.
+004350     PERFORM 8000-SET-RETURN-CODE
+004360         THRU 8000-SET-RETURN-CODE-EXIT.
+004370     PERFORM 7000-WRITE-AUDIT-RECORD
+004380         THRU 7000-WRITE-AUDIT-RECORD-EXIT.
+004390     PERFORM 6000-PRINT-RUN-LOG
+004395         THRU 6000-PRINT-RUN-LOG-EXIT.
+004396     PERFORM 7500-WRITE-CHECKPOINT
+004397         THRU 7500-WRITE-CHECKPOINT-EXIT.
+004398 0000-MAINLINE-EXIT.
+004400     GOBACK.
+004500 1000-INITIALIZE.
+004510     ACCEPT HW-WS-START-TIME FROM TIME.
+004520     SET HW-EOF-NO HW-FOUND-NO TO TRUE.
+004530     MOVE 'PT' TO HW-WS-LANG-CODE.
+004540     MOVE 'HELLOWLD' TO HW-WS-RUN-JOB-ID.
+004600     MOVE SPACES TO GREETING-RECORD.
+004610     PERFORM 1050-APPLY-LINKAGE-PARMS
+004615         THRU 1050-APPLY-LINKAGE-PARMS-EXIT.
+004616     PERFORM 1025-VALIDATE-PARM
+004617         THRU 1025-VALIDATE-PARM-EXIT.
+004618     IF HW-PARM-VALID
+004620         ACCEPT HW-RUN-DATE FROM DATE YYYYMMDD
+004640         MOVE HW-WS-RUN-JOB-ID TO HW-JOB-ID
+004660         PERFORM 1200-SET-SHIFT-CODE
+004670             THRU 1200-SET-SHIFT-CODE-EXIT
+004680         IF HW-FOUND-NO
+004690             PERFORM 1300-GET-GREETING
+004691                 THRU 1300-GET-GREETING-EXIT
+004700             OPEN INPUT GREETING-PARM-FILE
+004710             IF HW-WS-GP-STATUS = '00'
+004800                 PERFORM 1100-FIND-GREETING
+004900                     THRU 1100-FIND-GREETING-EXIT
+005000                     UNTIL HW-EOF-YES OR HW-FOUND-YES
+005100                 CLOSE GREETING-PARM-FILE
+005105             ELSE
+005106                 SET HW-EOF-YES TO TRUE
+005107             END-IF
+005110         END-IF
+005120     END-IF.
+005200 1000-INITIALIZE-EXIT.
+005300     EXIT.
+005310 1025-VALIDATE-PARM.
+005320     SET HW-PARM-VALID TO TRUE.
+005330     IF HW-LINK-PARM-LEN >= 8 AND HW-LINK-JOB-ID = SPACES
+005340         SET HW-PARM-INVALID TO TRUE
+005350         DISPLAY 'HELLOWORLD0010E - JOB-ID MISSING FROM PARM'
+005360     ELSE
+005370         SET HW-LANG-IX TO 1
+005380         SEARCH HW-ALLOWED-LANG-ENTRY
+005390             AT END
+005400                 SET HW-PARM-INVALID TO TRUE
+005410                 DISPLAY 'HELLOWORLD0020E - INVALID LANG-CODE: '
+005420                     HW-WS-LANG-CODE
+005430             WHEN HW-ALLOWED-LANG-ENTRY (HW-LANG-IX)
+005440                 = HW-WS-LANG-CODE
+005450                 CONTINUE
+005460         END-SEARCH
+005470     END-IF.
+005480 1025-VALIDATE-PARM-EXIT.
+005490     EXIT.
+005500 9000-ABEND-PARM.
+005510     MOVE 16 TO RETURN-CODE.
+005520 9000-ABEND-PARM-EXIT.
+005530     EXIT.
+005540 1050-APPLY-LINKAGE-PARMS.
+005550     IF HW-LINK-PARM-LEN = 0
+005560         IF HW-LINK-JOB-ID NOT = SPACES
+005570             MOVE HW-LINK-JOB-ID TO HW-WS-RUN-JOB-ID
+005580         END-IF
+005590         IF HW-LINK-LANG-CODE NOT = SPACES
+005600             MOVE HW-LINK-LANG-CODE TO HW-WS-LANG-CODE
+005610         END-IF
+005620         IF HW-LINK-MESSAGE-TEXT NOT = SPACES
+005630             MOVE HW-LINK-MESSAGE-TEXT TO MESSAGE-TEXT
+005640             SET HW-FOUND-YES TO TRUE
+005650         END-IF
+005660     ELSE
+005670         IF HW-LINK-PARM-LEN >= 8 AND HW-LINK-JOB-ID NOT = SPACES
+005680             MOVE HW-LINK-JOB-ID TO HW-WS-RUN-JOB-ID
+005690         END-IF
+005700         IF HW-LINK-PARM-LEN >= 10 AND
+005710                HW-LINK-LANG-CODE NOT = SPACES
+005720             MOVE HW-LINK-LANG-CODE TO HW-WS-LANG-CODE
+005730         END-IF
+005740         IF HW-LINK-PARM-LEN >= 50 AND
+005750                HW-LINK-MESSAGE-TEXT NOT = SPACES
+005760             MOVE HW-LINK-MESSAGE-TEXT TO MESSAGE-TEXT
+005770             SET HW-FOUND-YES TO TRUE
+005780         END-IF
+005790     END-IF.
+005800 1050-APPLY-LINKAGE-PARMS-EXIT.
+005810     EXIT.
+005820 1200-SET-SHIFT-CODE.
+005830     ACCEPT HW-WS-CURRENT-TIME FROM TIME.
+005840     EVALUATE TRUE
+005850         WHEN HW-WS-CURRENT-TIME (1:2) >= '06' AND
+005860              HW-WS-CURRENT-TIME (1:2) <  '14'
+005870             SET HW-SHIFT-DAY TO TRUE
+005880         WHEN HW-WS-CURRENT-TIME (1:2) >= '14' AND
+005890              HW-WS-CURRENT-TIME (1:2) <  '22'
+005900             SET HW-SHIFT-EVENING TO TRUE
+005910         WHEN OTHER
+005920             SET HW-SHIFT-NIGHT TO TRUE
+005930     END-EVALUATE.
+005940 1200-SET-SHIFT-CODE-EXIT.
+005950     EXIT.
+005960 1300-GET-GREETING.
+005970     MOVE HW-WS-LANG-CODE TO HW-GL-LANG-CODE.
+005980     OPEN INPUT GREETING-LANG-FILE.
+005985     IF HW-WS-GL-STATUS = '00'
+005990         READ GREETING-LANG-FILE
+006000             INVALID KEY
+006010                 MOVE SPACES TO MESSAGE-TEXT
+006020             NOT INVALID KEY
+006030                 MOVE HW-GL-MESSAGE TO MESSAGE-TEXT
+006040         END-READ
+006050         CLOSE GREETING-LANG-FILE
+006055     ELSE
+006056         MOVE SPACES TO MESSAGE-TEXT
+006057     END-IF.
+006060 1300-GET-GREETING-EXIT.
+006070     EXIT.
+006080 1100-FIND-GREETING.
+006090     READ GREETING-PARM-FILE
+006100         AT END
+006110             SET HW-EOF-YES TO TRUE
+006120             GO TO 1100-FIND-GREETING-EXIT
+006130     END-READ.
+006140     IF HW-GP-JOB-ID OF GREETING-PARM-RECORD = HW-WS-RUN-JOB-ID
+006150         MOVE HW-GP-MESSAGE OF GREETING-PARM-RECORD
+006160             TO MESSAGE-TEXT
+006170         SET HW-FOUND-YES TO TRUE
+006180     END-IF.
+006190 1100-FIND-GREETING-EXIT.
+006200     EXIT.
+006210 2000-DISPLAY-BANNER.
+006220     DISPLAY '***** START-OF-DAY BANNER *****'.
+006230     DISPLAY 'DATE: ' HW-RUN-DATE
+006240         ' JOB: ' HW-JOB-ID
+006250         ' SHIFT: ' HW-SHIFT-CODE.
+006260     DISPLAY MESSAGE-TEXT.
+006270     DISPLAY MESSAGE-TEXT UPON CONSOLE.
+006280 2000-DISPLAY-BANNER-EXIT.
+006290     EXIT.
+006300 8000-SET-RETURN-CODE.
+006310     IF MESSAGE-TEXT NOT = SPACES
+006320         MOVE 0 TO RETURN-CODE
+006330     ELSE
+006340         DISPLAY 'HELLOWORLD - GREETING LOOKUP FAILED FOR JOB '
+006350             HW-WS-RUN-JOB-ID
+006360         MOVE 8 TO RETURN-CODE
+006370     END-IF.
+006380 8000-SET-RETURN-CODE-EXIT.
+006390     EXIT.
+006400 7000-WRITE-AUDIT-RECORD.
+006410     STRING HW-RUN-DATE (1:4) '-' HW-RUN-DATE (5:2) '-'
+006420             HW-RUN-DATE (7:2) '-'
+006430             HW-WS-CURRENT-TIME (1:2) '.' HW-WS-CURRENT-TIME (3:2)
+006440             '.' HW-WS-CURRENT-TIME (5:2) '.'
+006450             HW-WS-CURRENT-TIME (7:2) '0000'
+006460         DELIMITED BY SIZE INTO HW-AT-TIMESTAMP
+006470     END-STRING.
+006480     MOVE HW-JOB-ID  TO HW-AT-JOB-ID.
+006490     MOVE MESSAGE-TEXT TO HW-AT-MESSAGE.
+006500     OPEN EXTEND AUDIT-TRAIL-FILE.
+006505     IF HW-WS-AT-STATUS = '00'
+006510         WRITE AUDIT-TRAIL-RECORD
+006520         CLOSE AUDIT-TRAIL-FILE
+006525     ELSE
+006526         DISPLAY 'HELLOWORLD0030E - AUDIT-TRAIL-FILE OPEN FAILED'
+006527             ', STATUS=' HW-WS-AT-STATUS
+006528     END-IF.
+006530 7000-WRITE-AUDIT-RECORD-EXIT.
+006540     EXIT.
+006550 6000-PRINT-RUN-LOG.
+006560     ACCEPT HW-WS-END-TIME FROM TIME.
+006570     PERFORM 6050-COMPUTE-ELAPSED
+006580         THRU 6050-COMPUTE-ELAPSED-EXIT.
+006590     OPEN OUTPUT PRINT-FILE.
+006595     IF HW-WS-PF-STATUS = '00'
+006600         PERFORM 6100-WRITE-HEADER
+006610             THRU 6100-WRITE-HEADER-EXIT
+006620         PERFORM 6200-WRITE-DETAIL
+006630             THRU 6200-WRITE-DETAIL-EXIT
+006640         PERFORM 6300-WRITE-FOOTER
+006650             THRU 6300-WRITE-FOOTER-EXIT
+006660         CLOSE PRINT-FILE
+006665     ELSE
+006666         DISPLAY 'HELLOWORLD0040E - PRINT-FILE OPEN FAILED'
+006667             ', STATUS=' HW-WS-PF-STATUS
+006668     END-IF.
+006670 6000-PRINT-RUN-LOG-EXIT.
+006680     EXIT.
+006690 6050-COMPUTE-ELAPSED.
+006700     COMPUTE HW-WS-ELAPSED-SECONDS =
+006710         ((HW-WS-END-HH - HW-WS-START-HH) * 3600) +
+006720         ((HW-WS-END-MM - HW-WS-START-MM) * 60) +
+006730         (HW-WS-END-SS - HW-WS-START-SS).
+006740     IF HW-WS-ELAPSED-SECONDS < 0
+006750         ADD 86400 TO HW-WS-ELAPSED-SECONDS
+006760     END-IF.
+006770     DIVIDE HW-WS-ELAPSED-SECONDS BY 3600
+006780         GIVING HW-WS-ELAPSED-HH
+006790         REMAINDER HW-WS-ELAPSED-REMAINDER.
+006800     DIVIDE HW-WS-ELAPSED-REMAINDER BY 60
+006810         GIVING HW-WS-ELAPSED-MM
+006820         REMAINDER HW-WS-ELAPSED-SS.
+006830     STRING HW-WS-START-HH ':' HW-WS-START-MM ':' HW-WS-START-SS
+006840         DELIMITED BY SIZE INTO HW-WS-START-DISP.
+006850     STRING HW-WS-END-HH ':' HW-WS-END-MM ':' HW-WS-END-SS
+006860         DELIMITED BY SIZE INTO HW-WS-END-DISP.
+006870     STRING HW-WS-ELAPSED-HH ':' HW-WS-ELAPSED-MM ':'
+006880         HW-WS-ELAPSED-SS
+006890         DELIMITED BY SIZE INTO HW-WS-ELAPSED-DISP.
+006900 6050-COMPUTE-ELAPSED-EXIT.
+006910     EXIT.
+006920 6100-WRITE-HEADER.
+006930     MOVE SPACES TO PRINT-LINE.
+006940     MOVE '1' TO HW-PL-CTL.
+006950     MOVE 'HELLOWORLD - START-OF-DAY BANNER RUN LOG'
+006960         TO HW-PL-TEXT.
+006970     WRITE PRINT-LINE.
+006980     MOVE SPACES TO PRINT-LINE.
+006990     MOVE ' ' TO HW-PL-CTL.
+007000     MOVE ALL '-' TO HW-PL-TEXT.
+007010     WRITE PRINT-LINE.
+007020 6100-WRITE-HEADER-EXIT.
+007030     EXIT.
+007040 6200-WRITE-DETAIL.
+007050     MOVE SPACES TO PRINT-LINE.
+007060     MOVE ' ' TO HW-PL-CTL.
+007070     STRING 'JOB: ' HW-JOB-ID '  DATE: ' HW-RUN-DATE
+007080         '  SHIFT: ' HW-SHIFT-CODE
+007090         DELIMITED BY SIZE INTO HW-PL-TEXT.
+007100     WRITE PRINT-LINE.
+007110     MOVE SPACES TO PRINT-LINE.
+007120     STRING 'START: ' HW-WS-START-DISP '  END: ' HW-WS-END-DISP
+007130         '  ELAPSED: ' HW-WS-ELAPSED-DISP
+007140         DELIMITED BY SIZE INTO HW-PL-TEXT.
+007150     WRITE PRINT-LINE.
+007160     MOVE SPACES TO PRINT-LINE.
+007170     STRING 'MESSAGE: ' MESSAGE-TEXT
+007180         DELIMITED BY SIZE INTO HW-PL-TEXT.
+007190     WRITE PRINT-LINE.
+007200 6200-WRITE-DETAIL-EXIT.
+007210     EXIT.
+007220 6300-WRITE-FOOTER.
+007230     MOVE SPACES TO PRINT-LINE.
+007240     MOVE ' ' TO HW-PL-CTL.
+007250     MOVE ALL '-' TO HW-PL-TEXT.
+007260     WRITE PRINT-LINE.
+007270     MOVE SPACES TO PRINT-LINE.
+007280     MOVE '*** END OF HELLOWORLD RUN LOG ***' TO HW-PL-TEXT.
+007290     WRITE PRINT-LINE.
+007300 6300-WRITE-FOOTER-EXIT.
+007310     EXIT.
+007320 7500-WRITE-CHECKPOINT.
+007330     STRING HW-RUN-DATE (1:4) '-' HW-RUN-DATE (5:2) '-'
+007340             HW-RUN-DATE (7:2) '-'
+007350             HW-WS-END-HH '.' HW-WS-END-MM '.' HW-WS-END-SS '.'
+007360             HW-WS-END-HS '0000'
+007370         DELIMITED BY SIZE INTO HW-RC-COMPLETION-TS
+007380     END-STRING.
+007390     MOVE HW-JOB-ID   TO HW-RC-JOB-ID.
+007400     MOVE HW-RUN-DATE TO HW-RC-DATE.
+007410     OPEN EXTEND RESTART-CONTROL-FILE.
+007415     IF HW-WS-RC-STATUS = '00'
+007420         WRITE RESTART-CONTROL-RECORD
+007430         CLOSE RESTART-CONTROL-FILE
+007435     ELSE
+007436         DISPLAY 'HELLOWORLD0050E - RESTART-CONTROL-FILE OPEN '
+007437             'FAILED, STATUS=' HW-WS-RC-STATUS
+007438     END-IF.
+007440 7500-WRITE-CHECKPOINT-EXIT.
+007450     EXIT.
