@@ -0,0 +1,15 @@
+000100******************************************************************
+000200* HW-ALLOWED-LANG-TABLE - ALLOWED LANG-CODE VALUES
+000300*
+000400* SMALL ALLOWED-VALUES TABLE USED TO VALIDATE THE LANG-CODE
+000500* CARRIED IN FROM THE EXEC PARM (OR CALLER'S LINKAGE PARAMETER)
+000600* BEFORE IT DRIVES THE GREETING-LANG LOOKUP.
+000700******************************************************************
+000800 01  HW-ALLOWED-LANG-VALUES.
+000900     05  FILLER                  PIC X(02) VALUE 'PT'.
+001000     05  FILLER                  PIC X(02) VALUE 'EN'.
+001100     05  FILLER                  PIC X(02) VALUE 'ES'.
+001200 01  HW-ALLOWED-LANG-TABLE REDEFINES HW-ALLOWED-LANG-VALUES.
+001300     05  HW-ALLOWED-LANG-ENTRY   PIC X(02)
+001400                                 OCCURS 3 TIMES
+001500                                 INDEXED BY HW-LANG-IX.
