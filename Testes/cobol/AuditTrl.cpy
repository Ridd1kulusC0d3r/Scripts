@@ -0,0 +1,11 @@
+000100******************************************************************
+000200* AUDIT-TRAIL RECORD LAYOUT
+000300*
+000400* ONE RECORD IS APPENDED EACH TIME HELLOWORLD RUNS, SO OPS CAN
+000500* CONFIRM THE START-OF-DAY BANNER STEP EXECUTED ON A GIVEN DATE
+000600* WITHOUT HAVING TO DIG THROUGH SPOOL ARCHIVES.
+000700******************************************************************
+000800 01  AUDIT-TRAIL-RECORD.
+000900     05  HW-AT-TIMESTAMP         PIC X(26).
+001000     05  HW-AT-JOB-ID            PIC X(08).
+001100     05  HW-AT-MESSAGE           PIC X(40).
