@@ -0,0 +1,15 @@
+000100******************************************************************
+000200* GREETING-RECORD - START-OF-DAY BANNER LAYOUT
+000300*
+000400* CARRIES ENOUGH CONTEXT FOR THE CONSOLE DISPLAY TO TELL THE
+000500* NIGHT-SHIFT OPERATOR WHICH JOB, WHICH DATE AND WHICH SHIFT
+000600* PRODUCED THE BANNER, NOT JUST A BARE UNATTRIBUTED MESSAGE.
+000700******************************************************************
+000800 01  GREETING-RECORD.
+000900     05  HW-RUN-DATE             PIC X(08).
+001000     05  HW-JOB-ID               PIC X(08).
+001100     05  HW-SHIFT-CODE           PIC X(01).
+001200         88  HW-SHIFT-DAY                    VALUE 'D'.
+001300         88  HW-SHIFT-EVENING                VALUE 'E'.
+001400         88  HW-SHIFT-NIGHT                  VALUE 'N'.
+001500     05  MESSAGE-TEXT            PIC X(40).
