@@ -0,0 +1,11 @@
+000100******************************************************************
+000200* GREETING-LANG RECORD LAYOUT
+000300*
+000400* VSAM KSDS KEYED ON LANG-CODE ('PT', 'EN', 'ES', ...).  SUPPLIES
+000500* THE SITE-DEFAULT BANNER TEXT FOR THE RUNNING SITE'S LANGUAGE.
+000600* A JOB-SPECIFIC RECORD ON THE GREETING-PARM FILE, WHEN PRESENT,
+000700* OVERRIDES THIS DEFAULT - SEE 1000-INITIALIZE.
+000800******************************************************************
+000900 01  GREETING-LANG-RECORD.
+001000     05  HW-GL-LANG-CODE         PIC X(02).
+001100     05  HW-GL-MESSAGE           PIC X(40).
