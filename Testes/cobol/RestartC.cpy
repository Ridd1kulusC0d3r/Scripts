@@ -0,0 +1,12 @@
+000100******************************************************************
+000200* RESTART-CONTROL RECORD LAYOUT
+000300*
+000400* ONE CHECKPOINT RECORD IS APPENDED EACH TIME HELLOWORLD - THE
+000500* FIRST STEP OF THE NIGHTLY CYCLE - COMPLETES, SO RESTART JCL
+000600* AND PROCS FARTHER ALONG IN THE CYCLE CAN TELL THIS STEP
+000700* ALREADY RAN AND SKIP IT ON A RESTART.
+000800******************************************************************
+000900 01  RESTART-CONTROL-RECORD.
+001000     05  HW-RC-JOB-ID            PIC X(08).
+001100     05  HW-RC-DATE              PIC X(08).
+001200     05  HW-RC-COMPLETION-TS     PIC X(26).
